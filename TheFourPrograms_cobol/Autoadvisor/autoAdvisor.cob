@@ -7,52 +7,111 @@
            FILE-CONTROL.
            SELECT IFILE ASSIGN TO DYNAMIC FILE-DESC
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OFILE ASSIGN TO DYNAMIC OUT-FILE-DESC
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LISTFILE ASSIGN TO DYNAMIC LIST-FILE-DESC
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPTFILE ASSIGN TO DYNAMIC CKPT-FILE-DESC
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRFILE ASSIGN TO DYNAMIC GR-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD IFILE.
        01 INPUT-FILE.
             05 FILE-DESC PIC X(500).
-           
+
+       FD OFILE.
+       01 OUTPUT-FILE.
+            05 OUT-FILE-DESC PIC X(50).
+
+       FD LISTFILE.
+       01 LIST-INPUT-FILE.
+            05 LIST-FILE-DESC PIC X(500).
+
+       FD CKPTFILE.
+       01 CKPT-REC.
+            05 CKPT-FILE-DESC PIC X(500).
+
+      * Row layout matches GradeReport's FILENAME-FILE byte for byte
+      * (Category, Asg_Name, Points_Earned, Points_Possible) since
+      * GradeReport reads its input with a group MOVE
+       FD GRFILE.
+       01 GR-FILE-REC PIC X(68).
+
+       FD RUNLOGFILE.
+       01 RUNLOGFILE-REC PIC X(120).
+
        WORKING-STORAGE SECTION.
-           01 DATA-TABLE OCCURS 500 TIMES.
+           01 WS-MAX-ROWS PIC 9(4) VALUE 2000.
+           01 WS-SPARE-LINE PIC X(500).
+
+           01 DATA-TABLE OCCURS 2000 TIMES.
                05 FILE-LINE PIC X(500).
                05 NAME PIC X(50).
                05 HOURS PIC 9(3).
                05 PRE-REQS PIC X(50).
                05 GRADE PIC A(1).
+               05 DUP-FLAG PIC 9(1).
             
-           01 NEXT-COURSES OCCURS 50 TIMES.
+           01 NEXT-COURSES OCCURS 2000 TIMES.
                05 COURSE-NAME PIC X(50).
-               
+
            01 PRE-REQS-LOGIC OCCURS 10 TIMES.
                05 PRE-REQS-OR OCCURS 10 TIMES.
                    10 PRE-REQ-NAME PIC X(50).
-               
+
+           01 WS-COMPLETED-COUNT PIC 9(4) COMP VALUE 0.
+
            01 COMPLETED-COURSES.
-               05 C-COURSE-NAME PIC X(50) OCCURS 50 TIMES INDEXED BY I.
-               
+               05 C-COURSE-NAME PIC X(50)
+                   OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-COMPLETED-COUNT
+                   ASCENDING KEY IS C-COURSE-NAME
+                   INDEXED BY I.
+
            01 UNCOMPLETED-COURSES.
-               05 U-COURSE-INDEX PIC 9(3) OCCURS 50 TIMES INDEXED BY J.
+               05 U-COURSE-INDEX PIC 9(4) OCCURS 2000 TIMES
+                   INDEXED BY J.
                
            01 WS-CAN-TAKE PIC 9(1).
            01 WS-CAN-TAKE-TEMP PIC 9(1).
            
            01 WS-GPA PIC 9(3)V9(2).
            01 WS-FGPA PIC 9(1)V9(2).
-           
-           01 WS-HOURS-ATTEMPTED PIC 9(3).
-           01 WS-FHOURS-ATTEMPTED PIC Z(2)9.
-           
-           01 WS-HOURS-COMPLETED PIC 9(3).
-           01 WS-FHOURS-COMPLETED PIC Z(2)9.
-           
-           01 WS-HOURS-REMAINING PIC 9(3).
-           01 WS-FHOURS-REMAINING PIC Z(2)9.
-           
+           01 WS-QUALITY-POINTS PIC 9(5)V9(2).
+
+           01 WS-PREREQ-TOKEN PIC X(15).
+           01 WS-PREREQ-HOURS PIC 9(3).
+           01 WS-PREREQ-GPA PIC 9V9(2).
+           01 WS-CONTAINS-CNT PIC 9(2).
+           01 WS-PREREQ-KIND PIC 9(1).
+           
+           01 WS-HOURS-ATTEMPTED PIC 9(4).
+           01 WS-FHOURS-ATTEMPTED PIC Z(3)9.
+
+           01 WS-HOURS-COMPLETED PIC 9(4).
+           01 WS-FHOURS-COMPLETED PIC Z(3)9.
+
+           01 WS-HOURS-REMAINING PIC 9(4).
+           01 WS-FHOURS-REMAINING PIC Z(3)9.
+
            01 WS-EOF PIC A(1).
-           01 WS-INDEX PIC 9(3).
-           01 WS-NEXT-INDEX PIC 9(3).
+           01 WS-INDEX PIC 9(4).
+           01 WS-NEXT-INDEX PIC 9(4).
+           01 WS-UNCOMPLETED-CNT PIC 9(4).
+           01 WS-TOTAL-ROWS PIC 9(4).
+
+           01 WS-DUP-I PIC 9(4).
+           01 WS-DUP-K PIC 9(4).
+           01 WS-BEST-INDEX PIC 9(4).
+           01 WS-BEST-RANK PIC 9(1).
+           01 WS-RANK-GRADE PIC A(1).
+           01 WS-RANK-VALUE PIC 9(1).
            
            01 WS-TEMP PIC 9(3).
            01 WS-COMMA-CNT PIC 9(3).
@@ -67,13 +126,197 @@
            
            01 WS-ROW PIC 9(3).
            01 WS-COLUMN PIC 9(3).
+           01 WS-PREREQ-IS-SPECIAL PIC 9(1).
                       
            01 FILE-NAME PIC X(50).
-           
+           01 OUT-FILE-NAME PIC X(50).
+
+      * GradeReport export: single-student mode only, since a batch
+      * run has no one place to pause per-student for a filename
+           01 GR-FILE-NAME PIC X(50) VALUE SPACES.
+           01 WS-GR-EXPORT PIC A(1) VALUE 'N'.
+           01 GR-TOTAL-REC PIC 9(14) VALUE 0.
+           01 GR-ROW.
+               05 GR-CATEGORY PIC X(20) VALUE SPACES.
+               05 GR-ASG-NAME PIC X(20) VALUE SPACES.
+               05 GR-POINTS-EARNED PIC 9(14) VALUE 0.
+               05 GR-POINTS-POSSIBLE PIC 9(14) VALUE 100.
+
+           01 WS-BATCH-MODE PIC A(1).
+           01 WS-LIST-FILE-NAME PIC X(50).
+           01 WS-STUDENT-FILE-NAME PIC X(50).
+           01 WS-LIST-EOF PIC A(1).
+           01 WS-REPORT-LINE PIC X(50).
+           01 WS-STUDENT-COUNT PIC 9(4) VALUE 0.
+
+           01 WS-CHECKPOINT-ACTIVE PIC A(1).
+           01 WS-CHECKPOINT-FILE-NAME PIC X(50).
+           01 WS-RESUME PIC A(1).
+           01 WS-CKPT-COUNT PIC 9(4).
+           01 WS-CKPT-EOF PIC A(1).
+
+      * Shared run log: every program in the suite appends one line
+      * per run to the same RUNLOG.TXT so activity across all four can
+      * be reviewed together
+           01 WS-RUNLOG-STATUS PIC XX.
+           01 WS-RUNLOG-DATE PIC 9(8).
+           01 WS-RUNLOG-TIME PIC 9(8).
+           01 WS-RUNLOG-FILE PIC X(50) VALUE ' '.
+           01 WS-RUNLOG-SUMMARY PIC X(30) VALUE ' '.
+           01 WS-RUNLOG-LINE PIC X(120) VALUE ' '.
+
        PROCEDURE DIVISION.
+           MOVE "N" TO WS-CHECKPOINT-ACTIVE.
+           MOVE "N" TO WS-RESUME.
+
+           DISPLAY "Batch Mode? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-BATCH-MODE.
+
+           IF WS-BATCH-MODE = "Y" OR WS-BATCH-MODE = "y" THEN
+               MOVE "Y" TO WS-BATCH-MODE
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+               PERFORM RUN-SINGLE-MODE
+           END-IF.
+
+           PERFORM APPEND-RUN-LOG.
+
+           STOP RUN.
+
+       APPEND-RUN-LOG.
+      * Append one line recording this run to the shared log file,
+      * creating it on its very first use
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOGFILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUNLOGFILE
+           END-IF.
+           MOVE SPACES TO WS-RUNLOG-LINE.
+           STRING "AUTOADVISOR" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUNLOG-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUNLOG-TIME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RUNLOG-FILE) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RUNLOG-SUMMARY) DELIMITED BY SIZE
+               INTO WS-RUNLOG-LINE.
+           MOVE WS-RUNLOG-LINE TO RUNLOGFILE-REC.
+           WRITE RUNLOGFILE-REC.
+           CLOSE RUNLOGFILE.
+
+       RUN-SINGLE-MODE.
+      * Get user input
+           DISPLAY "Filename: " WITH NO ADVANCING.
+           ACCEPT FILE-NAME.
+           MOVE FILE-NAME TO FILE-DESC.
+
+           DISPLAY "Registration Output Filename: " WITH NO ADVANCING.
+           MOVE SPACES TO OUT-FILE-NAME.
+           ACCEPT OUT-FILE-NAME.
+           MOVE OUT-FILE-NAME TO OUT-FILE-DESC.
+
+      * A large transcript can be checkpointed as it loads so a run
+      * interrupted partway through does not have to start over from
+      * the first course
+           DISPLAY "Checkpoint Filename (blank for none): "
+               WITH NO ADVANCING.
+           MOVE SPACES TO WS-CHECKPOINT-FILE-NAME.
+           ACCEPT WS-CHECKPOINT-FILE-NAME.
+
+           IF WS-CHECKPOINT-FILE-NAME NOT = SPACES THEN
+               MOVE "Y" TO WS-CHECKPOINT-ACTIVE
+               MOVE WS-CHECKPOINT-FILE-NAME TO CKPT-FILE-DESC
+
+               DISPLAY "Resume From Checkpoint? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RESUME
+               IF WS-RESUME = "Y" OR WS-RESUME = "y" THEN
+                   MOVE "Y" TO WS-RESUME
+               ELSE
+                   MOVE "N" TO WS-RESUME
+               END-IF
+           END-IF.
+
+           PERFORM INITIALIZE-STUDENT.
+
+           IF WS-RESUME = "Y" THEN
+               PERFORM RESUME-FROM-CHECKPOINT
+           END-IF.
+
+           PERFORM PROCESS-STUDENT.
+
+           DISPLAY "Write GradeReport File? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-GR-EXPORT.
+           IF WS-GR-EXPORT = "Y" OR WS-GR-EXPORT = "y" THEN
+               MOVE "Y" TO WS-GR-EXPORT
+               DISPLAY "GradeReport Filename: " WITH NO ADVANCING
+               ACCEPT GR-FILE-NAME
+               PERFORM WRITE-GRADEREPORT-FILE
+           END-IF.
+
+           MOVE FILE-NAME TO WS-RUNLOG-FILE.
+           STRING "final GPA " DELIMITED BY SIZE
+               WS-FGPA DELIMITED BY SIZE
+               INTO WS-RUNLOG-SUMMARY.
+
+       RUN-BATCH-MODE.
+      * During advising week a single list of transcript file names
+      * drives PROCESS-STUDENT once per student instead of the
+      * program being re-launched by hand for every transcript
+           DISPLAY "Student List Filename: " WITH NO ADVANCING.
+           ACCEPT WS-LIST-FILE-NAME.
+           MOVE WS-LIST-FILE-NAME TO LIST-FILE-DESC.
+
+           DISPLAY "Combined Output Filename: " WITH NO ADVANCING.
+           MOVE SPACES TO OUT-FILE-NAME.
+           ACCEPT OUT-FILE-NAME.
+           MOVE OUT-FILE-NAME TO OUT-FILE-DESC.
+
+      * Start the combined file empty; each student's results are
+      * then appended to it as the batch runs
+           OPEN OUTPUT OFILE.
+           CLOSE OFILE.
+
+           SET WS-STUDENT-COUNT TO 0.
+           OPEN INPUT LISTFILE.
+           MOVE "N" TO WS-LIST-EOF.
+           PERFORM READ-STUDENT-LIST UNTIL WS-LIST-EOF = "Y".
+           CLOSE LISTFILE.
+
+           MOVE WS-LIST-FILE-NAME TO WS-RUNLOG-FILE.
+           STRING WS-STUDENT-COUNT DELIMITED BY SIZE
+               " students processed" DELIMITED BY SIZE
+               INTO WS-RUNLOG-SUMMARY.
+
+       READ-STUDENT-LIST.
+           READ LISTFILE INTO WS-STUDENT-FILE-NAME
+               AT END MOVE "Y" TO WS-LIST-EOF
+           END-READ.
+
+           IF WS-LIST-EOF NOT = "Y" THEN
+               MOVE WS-STUDENT-FILE-NAME TO FILE-NAME
+               MOVE FILE-NAME TO FILE-DESC
+               ADD 1 TO WS-STUDENT-COUNT
+               PERFORM INITIALIZE-STUDENT
+               PERFORM PROCESS-STUDENT
+           END-IF.
+
+       INITIALIZE-STUDENT.
+      * Reset every per-student table and total so no data from a
+      * prior student in a batch run leaks into the next one
+           SET WS-COMPLETED-COUNT TO 0.
+           PERFORM CLEAR-DATA-TABLE VARYING WS-DUP-I FROM 1 BY 1
+               UNTIL WS-DUP-I > WS-MAX-ROWS.
+           INITIALIZE UNCOMPLETED-COURSES.
            SET WS-CAN-TAKE TO 0.
            SET WS-GPA TO 0.00.
            SET WS-FGPA TO 0.00.
+           SET WS-QUALITY-POINTS TO 0.
+           SET WS-PREREQ-IS-SPECIAL TO 0.
            SET WS-HOURS-ATTEMPTED TO 0.
            SET WS-HOURS-COMPLETED TO 0.
            SET WS-HOURS-REMAINING TO 0.
@@ -85,35 +328,94 @@
            SET WS-SPACE-CNT TO 0.
            SET WS-ROW TO 1.
            SET WS-COLUMN TO 1.
-           
-      * Get user input
-           DISPLAY "Filename: " WITH NO ADVANCING.
-           ACCEPT FILE-NAME.
-           MOVE FILE-NAME TO FILE-DESC.
-                      
+           MOVE "N" TO WS-EOF.
+
+      * Unsubscripted INITIALIZE on an 01-level OCCURS table only
+      * touches occurrence (1), so DATA-TABLE/NEXT-COURSES have to be
+      * cleared element-by-element or a prior student's rows survive
+      * into the next batch pass
+       CLEAR-DATA-TABLE.
+           INITIALIZE DATA-TABLE(WS-DUP-I) NEXT-COURSES(WS-DUP-I).
+
+       PROCESS-STUDENT.
            OPEN INPUT IFILE.
-           
+
+           IF WS-CHECKPOINT-ACTIVE = "Y" THEN
+               IF WS-RESUME = "Y" THEN
+                   PERFORM SKIP-PROCESSED-LINES
+                   MOVE WS-CHECKPOINT-FILE-NAME TO CKPT-FILE-DESC
+                   OPEN EXTEND CKPTFILE
+               ELSE
+                   MOVE WS-CHECKPOINT-FILE-NAME TO CKPT-FILE-DESC
+                   OPEN OUTPUT CKPTFILE
+               END-IF
+           END-IF.
+
       * Read data from file into variables
-           PERFORM READ-COURSES UNTIL WS-EOF = 'Y'.
-           DONE-READ.
+           PERFORM READ-COURSES THRU READ-COURSES-EXIT
+               UNTIL WS-EOF = 'Y'.
            CLOSE IFILE.
-           
+
+           IF WS-CHECKPOINT-ACTIVE = "Y" THEN
+               CLOSE CKPTFILE
+           END-IF.
+
+           COMPUTE WS-TOTAL-ROWS = WS-INDEX - 1.
+
+      * Collapse retakes (best grade wins, hours counted once) before
+      * any totals or pre-req checks are built from the transcript
+           PERFORM RECONCILE-RETAKES.
+           PERFORM CATEGORIZE-COURSES.
+
+      * Finalize GPA now so hour/GPA-based pre-reqs can be checked
+      * against the real ratio, not the running quality-point total
+           IF WS-HOURS-ATTEMPTED > 0 THEN
+               COMPUTE WS-GPA ROUNDED =
+                   WS-QUALITY-POINTS / WS-HOURS-ATTEMPTED
+           END-IF.
+
       * Handle pre-reqs
+           COMPUTE WS-UNCOMPLETED-CNT = J - 1.
            SET J TO 1.
-           PERFORM PRE-REQ-SECTION UNTIL J = WS-INDEX.
-           
+           PERFORM PRE-REQ-SECTION UNTIL J > WS-UNCOMPLETED-CNT.
+
       * Display results
            PERFORM DISPLAY-RESULTS.
-           
-           STOP RUN.
-           
+
        READ-COURSES.
+           IF WS-INDEX > WS-MAX-ROWS THEN
+               READ IFILE INTO WS-SPARE-LINE
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = 'Y' THEN
+                   DISPLAY "ERROR: input file has more than "
+                       WS-MAX-ROWS
+                       " lines -- table capacity exceeded, stopping"
+               END-IF
+               MOVE "Y" TO WS-EOF
+               GO TO READ-COURSES-EXIT
+           END-IF.
+
            READ IFILE INTO FILE-LINE(WS-INDEX)
                AT END MOVE "Y" TO WS-EOF
            END-READ
-           
-           IF WS-EOF = 'Y' GO TO DONE-READ.
-           
+
+           IF WS-EOF = 'Y' GO TO READ-COURSES-EXIT.
+
+           IF WS-CHECKPOINT-ACTIVE = "Y" THEN
+               WRITE CKPT-REC FROM FILE-LINE(WS-INDEX)
+           END-IF.
+
+           PERFORM PARSE-DATA-ROW.
+
+           ADD 1 TO WS-INDEX.
+
+       READ-COURSES-EXIT.
+           EXIT.
+
+       PARSE-DATA-ROW.
+           MOVE SPACES TO GRADE(WS-INDEX).
+           SET DUP-FLAG(WS-INDEX) TO 0.
            UNSTRING FUNCTION TRIM(FILE-LINE(WS-INDEX))
                  DELIMITED BY '|'
                  INTO  NAME(WS-INDEX)
@@ -121,50 +423,151 @@
                        PRE-REQS(WS-INDEX)
                        GRADE(WS-INDEX)
            END-UNSTRING.
-           
+
+       RESUME-FROM-CHECKPOINT.
+      * Reloads the rows already captured in a prior run's checkpoint
+      * file so the transcript does not have to be re-parsed from the
+      * first line; the real input file is then fast-forwarded past
+      * those same lines in SKIP-PROCESSED-LINES
+           MOVE WS-CHECKPOINT-FILE-NAME TO CKPT-FILE-DESC.
+           OPEN INPUT CKPTFILE.
+           MOVE "N" TO WS-CKPT-EOF.
+           SET WS-CKPT-COUNT TO 0.
+           PERFORM LOAD-CHECKPOINT-ROW UNTIL WS-CKPT-EOF = "Y".
+           CLOSE CKPTFILE.
+
+       LOAD-CHECKPOINT-ROW.
+           READ CKPTFILE INTO FILE-LINE(WS-INDEX)
+               AT END MOVE "Y" TO WS-CKPT-EOF
+           END-READ.
+           IF WS-CKPT-EOF NOT = "Y" THEN
+               PERFORM PARSE-DATA-ROW
+               ADD 1 TO WS-INDEX
+               ADD 1 TO WS-CKPT-COUNT
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+      * Line sequential files have no random positioning, so the rows
+      * already captured by the checkpoint are discarded by reading
+      * past them rather than seeking
+           PERFORM SKIP-ONE-LINE WS-CKPT-COUNT TIMES.
+
+       SKIP-ONE-LINE.
+           READ IFILE INTO WS-SPARE-LINE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       RECONCILE-RETAKES.
+      * A later attempt at the same course supersedes an earlier one;
+      * the best grade of the group counts and its hours count once
+           SET WS-DUP-I TO 1.
+           PERFORM RECONCILE-ONE-COURSE VARYING WS-DUP-I FROM 1 BY 1
+               UNTIL WS-DUP-I > WS-TOTAL-ROWS.
+
+       RECONCILE-ONE-COURSE.
+           IF DUP-FLAG(WS-DUP-I) = 0 THEN
+               SET WS-BEST-INDEX TO WS-DUP-I
+               MOVE GRADE(WS-DUP-I) TO WS-RANK-GRADE
+               PERFORM GRADE-RANK
+               SET WS-BEST-RANK TO WS-RANK-VALUE
+
+               SET WS-DUP-K TO WS-DUP-I
+               ADD 1 TO WS-DUP-K
+               PERFORM FIND-BEST-RETAKE UNTIL WS-DUP-K > WS-TOTAL-ROWS
+
+               SET WS-DUP-K TO WS-DUP-I
+               PERFORM FLAG-OTHER-RETAKE UNTIL WS-DUP-K > WS-TOTAL-ROWS
+           END-IF.
+
+       FIND-BEST-RETAKE.
+           IF NAME(WS-DUP-K) = NAME(WS-DUP-I) THEN
+               MOVE GRADE(WS-DUP-K) TO WS-RANK-GRADE
+               PERFORM GRADE-RANK
+               IF WS-RANK-VALUE >= WS-BEST-RANK THEN
+                   SET WS-BEST-RANK TO WS-RANK-VALUE
+                   SET WS-BEST-INDEX TO WS-DUP-K
+               END-IF
+           END-IF.
+           ADD 1 TO WS-DUP-K.
+
+       FLAG-OTHER-RETAKE.
+           IF NAME(WS-DUP-K) = NAME(WS-DUP-I)
+              AND WS-DUP-K NOT = WS-BEST-INDEX THEN
+               SET DUP-FLAG(WS-DUP-K) TO 1
+           END-IF.
+           ADD 1 TO WS-DUP-K.
+
+       GRADE-RANK.
+           EVALUATE WS-RANK-GRADE
+               WHEN "A" SET WS-RANK-VALUE TO 5
+               WHEN "B" SET WS-RANK-VALUE TO 4
+               WHEN "C" SET WS-RANK-VALUE TO 3
+               WHEN "D" SET WS-RANK-VALUE TO 2
+               WHEN " " SET WS-RANK-VALUE TO 1
+               WHEN OTHER SET WS-RANK-VALUE TO 0
+           END-EVALUATE.
+
+       CATEGORIZE-COURSES.
+           SET WS-DUP-I TO 1.
+           PERFORM CATEGORIZE-ONE-COURSE VARYING WS-DUP-I FROM 1 BY 1
+               UNTIL WS-DUP-I > WS-TOTAL-ROWS.
+
+      * One-time indexed build: fix the completed-course count and
+      * sort it so SEARCH-PRE-REQS can SEARCH ALL (binary search)
+      * instead of rescanning the whole list per prerequisite
+           COMPUTE WS-COMPLETED-COUNT = I - 1.
+           IF WS-COMPLETED-COUNT > 0 THEN
+               SORT C-COURSE-NAME ASCENDING KEY C-COURSE-NAME
+           END-IF.
+
+       CATEGORIZE-ONE-COURSE.
+           IF DUP-FLAG(WS-DUP-I) = 0 THEN
       * Put classes into correct lists
-           IF GRADE(WS-INDEX) = "A" THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-ATTEMPTED
-               ADD HOURS(WS-INDEX) TO WS-HOURS-COMPLETED
-               COMPUTE WS-GPA = (HOURS(WS-INDEX) * 4.0) + WS-GPA
-               MOVE NAME(WS-INDEX) TO C-COURSE-NAME(I)
-               ADD 1 TO I
-           END-IF.
-           IF GRADE(WS-INDEX) = "B" THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-ATTEMPTED
-               ADD HOURS(WS-INDEX) TO WS-HOURS-COMPLETED
-               COMPUTE WS-GPA = (HOURS(WS-INDEX) * 3.0) + WS-GPA
-               MOVE NAME(WS-INDEX) TO C-COURSE-NAME(I)
-               ADD 1 TO I
-           END-IF.
-           IF GRADE(WS-INDEX) = "C" THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-ATTEMPTED
-               ADD HOURS(WS-INDEX) TO WS-HOURS-COMPLETED
-               COMPUTE WS-GPA = HOURS(WS-INDEX) * 2.0 + WS-GPA
-               MOVE NAME(WS-INDEX) TO C-COURSE-NAME(I)
-               ADD 1 TO I
-           END-IF.
-           IF GRADE(WS-INDEX) = "D" THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-ATTEMPTED
-               ADD HOURS(WS-INDEX) TO WS-HOURS-COMPLETED
-               COMPUTE WS-GPA = HOURS(WS-INDEX) * 1.0 + WS-GPA
-               MOVE NAME(WS-INDEX) TO C-COURSE-NAME(I)
-               ADD 1 TO I
-           END-IF.
-           IF GRADE(WS-INDEX) = "F" THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-ATTEMPTED
-               ADD HOURS(WS-INDEX) TO WS-HOURS-REMAINING
-               MOVE WS-INDEX TO U-COURSE-INDEX(J)
-               ADD 1 TO J
-           END-IF.
-           IF GRADE(WS-INDEX) = " " THEN
-               ADD HOURS(WS-INDEX) TO WS-HOURS-REMAINING
-               MOVE WS-INDEX TO U-COURSE-INDEX(J)
-               ADD 1 TO J
-           END-IF.
-                                
-           ADD 1 TO WS-INDEX.
-           
+               IF GRADE(WS-DUP-I) = "A" THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-ATTEMPTED
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-COMPLETED
+                   COMPUTE WS-QUALITY-POINTS =
+                       (HOURS(WS-DUP-I) * 4.0) + WS-QUALITY-POINTS
+                   MOVE NAME(WS-DUP-I) TO C-COURSE-NAME(I)
+                   ADD 1 TO I
+               END-IF
+               IF GRADE(WS-DUP-I) = "B" THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-ATTEMPTED
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-COMPLETED
+                   COMPUTE WS-QUALITY-POINTS =
+                       (HOURS(WS-DUP-I) * 3.0) + WS-QUALITY-POINTS
+                   MOVE NAME(WS-DUP-I) TO C-COURSE-NAME(I)
+                   ADD 1 TO I
+               END-IF
+               IF GRADE(WS-DUP-I) = "C" THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-ATTEMPTED
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-COMPLETED
+                   COMPUTE WS-QUALITY-POINTS =
+                       HOURS(WS-DUP-I) * 2.0 + WS-QUALITY-POINTS
+                   MOVE NAME(WS-DUP-I) TO C-COURSE-NAME(I)
+                   ADD 1 TO I
+               END-IF
+               IF GRADE(WS-DUP-I) = "D" THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-ATTEMPTED
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-COMPLETED
+                   COMPUTE WS-QUALITY-POINTS =
+                       HOURS(WS-DUP-I) * 1.0 + WS-QUALITY-POINTS
+                   MOVE NAME(WS-DUP-I) TO C-COURSE-NAME(I)
+                   ADD 1 TO I
+               END-IF
+               IF GRADE(WS-DUP-I) = "F" THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-ATTEMPTED
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-REMAINING
+                   MOVE WS-DUP-I TO U-COURSE-INDEX(J)
+                   ADD 1 TO J
+               END-IF
+               IF GRADE(WS-DUP-I) = " " THEN
+                   ADD HOURS(WS-DUP-I) TO WS-HOURS-REMAINING
+                   MOVE WS-DUP-I TO U-COURSE-INDEX(J)
+                   ADD 1 TO J
+               END-IF
+           END-IF.
+
        PRE-REQ-SECTION.
       * Split classes by spaces then by commas and apply logic
            SET WS-TEMP TO J.
@@ -223,16 +626,105 @@
            
            
        SEARCH-PRE-REQS.
-           SET I TO 1.
-           SEARCH C-COURSE-NAME
-               AT END PERFORM NOT-FOUND
-               WHEN C-COURSE-NAME(I) = PRE-REQ-NAME(WS-COLUMN, WS-ROW)
-                   MOVE " " TO PRE-REQ-NAME(WS-COLUMN, WS-ROW)
-                   SET WS-CAN-TAKE-TEMP TO 1
-                   ADD 1 TO WS-ROW
-                   
-           END-SEARCH.
-       
+           PERFORM CLASSIFY-PREREQ-TERM.
+
+           IF WS-PREREQ-KIND = 1 THEN
+               PERFORM CHECK-HOURS-PREREQ
+           ELSE
+               IF WS-PREREQ-KIND = 2 THEN
+                   PERFORM CHECK-GPA-PREREQ
+               ELSE
+                   IF WS-PREREQ-KIND = 3 THEN
+                       PERFORM CHECK-STANDING-PREREQ
+                   ELSE
+      * Completed-course list is kept sorted (see CATEGORIZE-COURSES)
+      * so this is a binary search instead of a linear rescan
+                       SEARCH ALL C-COURSE-NAME
+                           AT END PERFORM NOT-FOUND
+                           WHEN C-COURSE-NAME(I) =
+                                PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+                               MOVE " " TO
+                                   PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+                               SET WS-CAN-TAKE-TEMP TO 1
+                               ADD 1 TO WS-ROW
+                       END-SEARCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLASSIFY-PREREQ-TERM.
+           SET WS-PREREQ-KIND TO 0.
+           SET WS-CONTAINS-CNT TO 0.
+           INSPECT PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+               TALLYING WS-CONTAINS-CNT FOR ALL "Hours".
+           IF WS-CONTAINS-CNT > 0 THEN
+               SET WS-PREREQ-KIND TO 1
+           END-IF.
+           IF WS-PREREQ-KIND = 0 THEN
+               SET WS-CONTAINS-CNT TO 0
+               INSPECT PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+                   TALLYING WS-CONTAINS-CNT FOR ALL "GPA"
+               IF WS-CONTAINS-CNT > 0 THEN
+                   SET WS-PREREQ-KIND TO 2
+               END-IF
+           END-IF.
+           IF WS-PREREQ-KIND = 0 THEN
+               SET WS-CONTAINS-CNT TO 0
+               INSPECT PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+                   TALLYING WS-CONTAINS-CNT FOR ALL "Standing"
+               IF WS-CONTAINS-CNT > 0 THEN
+                   SET WS-PREREQ-KIND TO 3
+               END-IF
+           END-IF.
+
+       CHECK-HOURS-PREREQ.
+           UNSTRING FUNCTION TRIM(PRE-REQ-NAME(WS-COLUMN, WS-ROW))
+               DELIMITED BY ' '
+               INTO WS-PREREQ-TOKEN
+           END-UNSTRING.
+           COMPUTE WS-PREREQ-HOURS = FUNCTION NUMVAL(WS-PREREQ-TOKEN).
+           IF WS-HOURS-COMPLETED >= WS-PREREQ-HOURS THEN
+               MOVE " " TO PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+               SET WS-CAN-TAKE-TEMP TO 1
+               ADD 1 TO WS-ROW
+           ELSE
+               PERFORM NOT-FOUND
+           END-IF.
+
+       CHECK-GPA-PREREQ.
+           UNSTRING FUNCTION TRIM(PRE-REQ-NAME(WS-COLUMN, WS-ROW))
+               DELIMITED BY ' '
+               INTO WS-PREREQ-TOKEN
+           END-UNSTRING.
+           COMPUTE WS-PREREQ-GPA = FUNCTION NUMVAL(WS-PREREQ-TOKEN).
+           IF WS-GPA >= WS-PREREQ-GPA THEN
+               MOVE " " TO PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+               SET WS-CAN-TAKE-TEMP TO 1
+               ADD 1 TO WS-ROW
+           ELSE
+               PERFORM NOT-FOUND
+           END-IF.
+
+       CHECK-STANDING-PREREQ.
+           UNSTRING FUNCTION TRIM(PRE-REQ-NAME(WS-COLUMN, WS-ROW))
+               DELIMITED BY ' '
+               INTO WS-PREREQ-TOKEN
+           END-UNSTRING.
+           EVALUATE FUNCTION TRIM(WS-PREREQ-TOKEN)
+               WHEN "Senior"    SET WS-PREREQ-HOURS TO 90
+               WHEN "Junior"    SET WS-PREREQ-HOURS TO 60
+               WHEN "Sophomore" SET WS-PREREQ-HOURS TO 30
+               WHEN "Freshman"  SET WS-PREREQ-HOURS TO 0
+               WHEN OTHER       SET WS-PREREQ-HOURS TO 999
+           END-EVALUATE.
+           IF WS-HOURS-COMPLETED >= WS-PREREQ-HOURS THEN
+               MOVE " " TO PRE-REQ-NAME(WS-COLUMN, WS-ROW)
+               SET WS-CAN-TAKE-TEMP TO 1
+               ADD 1 TO WS-ROW
+           ELSE
+               PERFORM NOT-FOUND
+           END-IF.
+
        NOT-FOUND.
            MOVE " " TO PRE-REQ-NAME(WS-COLUMN, WS-ROW)
            SET WS-CAN-TAKE-TEMP TO 0.
@@ -246,8 +738,26 @@
            INSPECT FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
            TALLYING WS-SPACE-CNT FOR ALL " ".
            ADD 1 TO WS-SPACE-CNT.
-           IF FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))=
-               "Senior Standing" THEN
+           SET WS-PREREQ-IS-SPECIAL TO 0.
+           SET WS-CONTAINS-CNT TO 0.
+           INSPECT FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
+               TALLYING WS-CONTAINS-CNT FOR ALL "Standing".
+           IF WS-CONTAINS-CNT > 0 THEN
+               SET WS-PREREQ-IS-SPECIAL TO 1
+           END-IF.
+           SET WS-CONTAINS-CNT TO 0.
+           INSPECT FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
+               TALLYING WS-CONTAINS-CNT FOR ALL "Hours".
+           IF WS-CONTAINS-CNT > 0 THEN
+               SET WS-PREREQ-IS-SPECIAL TO 1
+           END-IF.
+           SET WS-CONTAINS-CNT TO 0.
+           INSPECT FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
+               TALLYING WS-CONTAINS-CNT FOR ALL "GPA".
+           IF WS-CONTAINS-CNT > 0 THEN
+               SET WS-PREREQ-IS-SPECIAL TO 1
+           END-IF.
+           IF WS-PREREQ-IS-SPECIAL = 1 THEN
                SUBTRACT 1 FROM WS-SPACE-CNT
            END-IF.
            
@@ -267,9 +777,9 @@
            
            
        SPLIT-PRE-REQS-OR.
-           IF FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
-           ="Senior Standing" THEN
-               MOVE "Senior Standing" TO PRE-REQ-NAME(WS-COLUMN, 1)
+           IF WS-PREREQ-IS-SPECIAL = 1 THEN
+               MOVE FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
+                   TO PRE-REQ-NAME(WS-COLUMN, 1)
            ELSE
                UNSTRING FUNCTION TRIM(PRE-REQS(U-COURSE-INDEX(J)))
                DELIMITED BY ' '
@@ -286,8 +796,6 @@
            
            
        DISPLAY-RESULTS.
-           COMPUTE WS-GPA ROUNDED = WS-GPA / WS-HOURS-ATTEMPTED.
-           
            MOVE WS-GPA TO WS-FGPA.
            MOVE WS-HOURS-ATTEMPTED TO WS-FHOURS-ATTEMPTED.
            MOVE WS-HOURS-COMPLETED TO WS-FHOURS-COMPLETED.
@@ -299,16 +807,86 @@
            DISPLAY "Hours Remaining: " WS-FHOURS-REMAINING.
            DISPLAY " ".
            DISPLAY "Possible Courses to Take Next".
-           
+           DISPLAY "(written to " FUNCTION TRIM(OUT-FILE-NAME) ")".
+
+      * OUT-FILE-DESC doubles as OFILE's record area, so a prior
+      * WRITE has already overwritten it -- restore the real output
+      * file name before every OPEN
+           MOVE OUT-FILE-NAME TO OUT-FILE-DESC.
+
+           IF WS-BATCH-MODE = "Y" THEN
+               OPEN EXTEND OFILE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "Student: " FUNCTION TRIM(FILE-NAME)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  GPA: " WS-FGPA
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Hours Attempted: " WS-FHOURS-ATTEMPTED
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Hours Completed: " WS-FHOURS-COMPLETED
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Hours Remaining: " WS-FHOURS-REMAINING
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Eligible Next:" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               WRITE OUTPUT-FILE FROM WS-REPORT-LINE
+           ELSE
+               OPEN OUTPUT OFILE
+           END-IF.
+
            IF WS-HOURS-REMAINING = 0 THEN
                DISPLAY "None - Congratulations!"
+               WRITE OUTPUT-FILE FROM "None - Congratulations!"
            ELSE
                SET WS-INDEX TO 1
                PERFORM LIST-NEXT UNTIL WS-INDEX EQUAL TO WS-NEXT-INDEX
            END-IF.
-           
+           CLOSE OFILE.
+
        LIST-NEXT.
            IF NEXT-COURSES(WS-INDEX) <> " " THEN
-           DISPLAY NEXT-COURSES(WS-INDEX)
+               DISPLAY NEXT-COURSES(WS-INDEX)
+               WRITE OUTPUT-FILE FROM NEXT-COURSES(WS-INDEX)
+           END-IF.
+           ADD 1 TO WS-INDEX.
+
+       WRITE-GRADEREPORT-FILE.
+      * Feeds this student's eligible next courses into GradeReport
+      * as one row per course; GradeReport's own loader expects its
+      * very first record to be the running total of possible points
+      * rather than a data row, so a header record goes out first
+           OPEN OUTPUT GRFILE.
+           COMPUTE GR-TOTAL-REC = 100 * (WS-NEXT-INDEX - 1).
+           MOVE SPACES TO GR-FILE-REC.
+           MOVE GR-TOTAL-REC TO GR-FILE-REC(1:14).
+           WRITE GR-FILE-REC.
+           SET WS-INDEX TO 1.
+           PERFORM WRITE-GR-ROW UNTIL WS-INDEX EQUAL TO WS-NEXT-INDEX.
+           CLOSE GRFILE.
+
+       WRITE-GR-ROW.
+      * Points_Possible/Points_Earned are left at a 100/0 placeholder
+      * -- a not-yet-taken course has no grade yet
+           IF NEXT-COURSES(WS-INDEX) <> " " THEN
+               MOVE "Advising" TO GR-CATEGORY
+               MOVE NEXT-COURSES(WS-INDEX) TO GR-ASG-NAME
+               MOVE 0 TO GR-POINTS-EARNED
+               MOVE 100 TO GR-POINTS-POSSIBLE
+               MOVE SPACES TO GR-FILE-REC
+               MOVE GR-CATEGORY TO GR-FILE-REC(1:20)
+               MOVE GR-ASG-NAME TO GR-FILE-REC(21:20)
+               MOVE GR-POINTS-EARNED TO GR-FILE-REC(41:14)
+               MOVE GR-POINTS-POSSIBLE TO GR-FILE-REC(55:14)
+               WRITE GR-FILE-REC
            END-IF.
            ADD 1 TO WS-INDEX.
