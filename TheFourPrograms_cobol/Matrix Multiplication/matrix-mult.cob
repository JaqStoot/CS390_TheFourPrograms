@@ -1,19 +1,48 @@
         IDENTIFICATION DIVISION.
             PROGRAM-ID. MAT-MUL.
-        
+
         ENVIRONMENT DIVISION.
-        
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MATFILE ASSIGN TO DYNAMIC MM-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+                SELECT REPORTFILE ASSIGN TO DYNAMIC MM-REPORT-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+                SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS MM-RUNLOG-STATUS.
+
         DATA DIVISION.
+            FILE SECTION.
+            FD MATFILE.
+            01  MATFILE-REC  PIC X(80).
+
+            FD REPORTFILE.
+            01  REPORT-REC  PIC X(80).
+
+            FD RUNLOGFILE.
+            01  RUNLOGFILE-REC  PIC X(120).
+
         WORKING-STORAGE SECTION.
+            01  MM-FILE-MODE  PIC  A(1)  VALUE 'N'.
+            01  MM-FILE-NAME  PIC  X(50)  VALUE SPACES.
+            01  MM-TOK  PIC  X(6)  OCCURS 5 TIMES.
+
+            01  MM-REPORT-MODE  PIC  A(1)  VALUE 'N'.
+            01  MM-REPORT-NAME  PIC  X(50).
+            01  MM-REPORT-NUM  PIC  -(9)9.
+
             01  MAT1.
                 02  MR1  OCCURS 5 TIMES.
-                     03  MC1  PIC 9(2)  OCCURS 5 TIMES.
+                     03  MC1  PIC S9(4)  OCCURS 5 TIMES.
             01  MAT2.
                 02  MR2  OCCURS 5 TIMES.
-                     03  MC2  PIC 9(2)  OCCURS 5 TIMES.
+                     03  MC2  PIC S9(4)  OCCURS 5 TIMES.
             01  MAT3.
                 02  MR3  OCCURS 5 TIMES.
-                     03  MC3  PIC 9(3)  OCCURS 5 TIMES.
+                     03  MC3  PIC S9(9)  OCCURS 5 TIMES.
 
             01  ROW1  PIC  9.
             01  ROW2  PIC  9.
@@ -22,43 +51,286 @@
             01  I  PIC  9.
             01  J  PIC  9.
             01  K  PIC  9.
-            
+
+      * Matrix dimensions are bound by the 5x5 table size above
+            01  MM-MAX-DIM  PIC  9  VALUE 5.
+            01  MM-DIM-OK  PIC  A(1)  VALUE 'Y'.
+
+      * Menu-driven operation selector
+            01  MM-OPERATION  PIC  X(1).
+            01  MM-EXIT  PIC  A(1)  VALUE 'N'.
+            01  MM-OP-COUNT  PIC  9(4)  VALUE 0.
+
+      * Shared run log: every program in the suite appends one line
+      * per run to the same RUNLOG.TXT so activity across all four can
+      * be reviewed together
+            01  MM-RUNLOG-STATUS  PIC XX.
+            01  MM-RUNLOG-DATE  PIC 9(8).
+            01  MM-RUNLOG-TIME  PIC 9(8).
+            01  MM-RUNLOG-SUMMARY  PIC X(30)  VALUE ' '.
+            01  MM-RUNLOG-LINE  PIC X(120)  VALUE ' '.
+
 
         PROCEDURE DIVISION.
         START-MATRIX.
+            PERFORM MAIN-MENU UNTIL MM-EXIT = "Y".
             DISPLAY " ".
-            DISPLAY "Enter the number of rows for matrix 1".
-            ACCEPT ROW1.
-            DISPLAY " ".
-            DISPLAY "Enter the number of columns for matrix 1".
-            ACCEPT COL1.
+            PERFORM APPEND-RUN-LOG.
+            STOP RUN.
+
+        APPEND-RUN-LOG.
+      * Append one line recording this run to the shared log file,
+      * creating it on its very first use
+            ACCEPT MM-RUNLOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT MM-RUNLOG-TIME FROM TIME.
+            OPEN EXTEND RUNLOGFILE.
+            IF MM-RUNLOG-STATUS = "35"
+                OPEN OUTPUT RUNLOGFILE
+            END-IF.
+            MOVE SPACES TO MM-RUNLOG-LINE.
+            STRING MM-OP-COUNT DELIMITED BY SIZE
+                " operations performed" DELIMITED BY SIZE
+                INTO MM-RUNLOG-SUMMARY.
+            STRING "MAT-MUL" DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                MM-RUNLOG-DATE DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                MM-RUNLOG-TIME DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                FUNCTION TRIM(MM-FILE-NAME) DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                FUNCTION TRIM(MM-RUNLOG-SUMMARY) DELIMITED BY SIZE
+                INTO MM-RUNLOG-LINE.
+            MOVE MM-RUNLOG-LINE TO RUNLOGFILE-REC.
+            WRITE RUNLOGFILE-REC.
+            CLOSE RUNLOGFILE.
+
+        MAIN-MENU.
             DISPLAY " ".
-            DISPLAY "Enter the number of rows for matrix 2".
-            ACCEPT ROW2.
+            DISPLAY "1. Multiply Matrices".
+            DISPLAY "2. Add Matrices".
+            DISPLAY "3. Subtract Matrices".
+            DISPLAY "4. Transpose a Matrix".
+            DISPLAY "5. Exit".
+            DISPLAY "Choice: " WITH NO ADVANCING.
+            ACCEPT MM-OPERATION.
+            EVALUATE MM-OPERATION
+                WHEN "1"
+                    PERFORM RUN-MULTIPLY
+                    ADD 1 TO MM-OP-COUNT
+                WHEN "2"
+                    PERFORM RUN-ADD
+                    ADD 1 TO MM-OP-COUNT
+                WHEN "3"
+                    PERFORM RUN-SUBTRACT
+                    ADD 1 TO MM-OP-COUNT
+                WHEN "4"
+                    PERFORM RUN-TRANSPOSE
+                    ADD 1 TO MM-OP-COUNT
+                WHEN "5"
+                    MOVE "Y" TO MM-EXIT
+                WHEN OTHER
+                    DISPLAY "Invalid choice!"
+            END-EVALUATE.
+
+        GET-DIMENSIONS.
+      * Gathers ROW1/COL1/ROW2/COL2 for the two-matrix operations,
+      * loading the matrix values too when reading from a file
             DISPLAY " ".
-            DISPLAY "Enter the number of columns for matrix 2".
-            ACCEPT COL2.
+            DISPLAY "Read matrices from a file? (Y/N)".
+            ACCEPT MM-FILE-MODE.
+            IF (MM-FILE-MODE IS EQUAL TO "Y") OR
+               (MM-FILE-MODE IS EQUAL TO "y")
+                MOVE "Y" TO MM-FILE-MODE
+                DISPLAY " "
+                DISPLAY "Matrix File Name"
+                ACCEPT MM-FILE-NAME
+                PERFORM READ-MATRICES-FROM-FILE
+            ELSE
+                MOVE "N" TO MM-FILE-MODE
+                DISPLAY " "
+                DISPLAY "Enter the number of rows for matrix 1"
+                ACCEPT ROW1
+                DISPLAY " "
+                DISPLAY "Enter the number of columns for matrix 1"
+                ACCEPT COL1
+                DISPLAY " "
+                DISPLAY "Enter the number of rows for matrix 2"
+                ACCEPT ROW2
+                DISPLAY " "
+                DISPLAY "Enter the number of columns for matrix 2"
+                ACCEPT COL2
+            END-IF.
+
+        RUN-MULTIPLY.
+            PERFORM GET-DIMENSIONS.
+            PERFORM VALIDATE-DIMENSIONS.
             DISPLAY " ".
-            IF (ROW1 IS NOT EQUAL TO COL2)
+            IF (MM-DIM-OK IS NOT EQUAL TO "Y") OR
+               (ROW1 IS NOT EQUAL TO COL2)
                 DISPLAY "Please enter valid dimensions!"
             ELSE
                 PERFORM MATRIX-MULT.
             DISPLAY " ".
+
+        RUN-ADD.
+            PERFORM GET-DIMENSIONS.
+            PERFORM VALIDATE-DIMENSIONS.
+            DISPLAY " ".
+            IF (MM-DIM-OK IS NOT EQUAL TO "Y") OR
+               (ROW1 IS NOT EQUAL TO ROW2) OR
+               (COL1 IS NOT EQUAL TO COL2)
+                DISPLAY "Please enter valid dimensions!"
+            ELSE
+                PERFORM MATRIX-ADD.
             DISPLAY " ".
-            STOP RUN.
 
-        MATRIX-MULT.
+        RUN-SUBTRACT.
+            PERFORM GET-DIMENSIONS.
+            PERFORM VALIDATE-DIMENSIONS.
             DISPLAY " ".
+            IF (MM-DIM-OK IS NOT EQUAL TO "Y") OR
+               (ROW1 IS NOT EQUAL TO ROW2) OR
+               (COL1 IS NOT EQUAL TO COL2)
+                DISPLAY "Please enter valid dimensions!"
+            ELSE
+                PERFORM MATRIX-SUBTRACT.
             DISPLAY " ".
-            DISPLAY "Enter numbers for first matrix"
-            
-       
-            PERFORM ACCEPT-MAT1 VARYING I FROM 1 BY 1 UNTIL I > ROW1
-                AFTER J FROM 1 BY 1 UNTIL J > COL1
 
-            DISPLAY "Enter numbers for second matrix"
-            PERFORM ACCEPT-MAT2 VARYING I FROM 1 BY 1 UNTIL I > ROW2
-                AFTER J FROM 1 BY 1 UNTIL J > COL2
+        RUN-TRANSPOSE.
+            PERFORM GET-DIMENSIONS-1.
+            DISPLAY " ".
+            IF (ROW1 < 1) OR (ROW1 > MM-MAX-DIM) OR
+               (COL1 < 1) OR (COL1 > MM-MAX-DIM)
+                DISPLAY "Please enter valid dimensions!"
+            ELSE
+                PERFORM MATRIX-TRANSPOSE.
+            DISPLAY " ".
+
+        GET-DIMENSIONS-1.
+      * Gathers ROW1/COL1 for the single-matrix transpose operation
+            DISPLAY " ".
+            DISPLAY "Read matrix from a file? (Y/N)".
+            ACCEPT MM-FILE-MODE.
+            IF (MM-FILE-MODE IS EQUAL TO "Y") OR
+               (MM-FILE-MODE IS EQUAL TO "y")
+                MOVE "Y" TO MM-FILE-MODE
+                DISPLAY " "
+                DISPLAY "Matrix File Name"
+                ACCEPT MM-FILE-NAME
+                PERFORM READ-MATRIX1-FROM-FILE
+            ELSE
+                MOVE "N" TO MM-FILE-MODE
+                DISPLAY " "
+                DISPLAY "Enter the number of rows for the matrix"
+                ACCEPT ROW1
+                DISPLAY " "
+                DISPLAY "Enter the number of columns for the matrix"
+                ACCEPT COL1
+            END-IF.
+
+        READ-MATRIX1-FROM-FILE.
+      * File layout: one header line "ROW1 COL1", followed by ROW1
+      * lines of COL1 space-separated values
+            OPEN INPUT MATFILE.
+            READ MATFILE INTO MATFILE-REC
+                AT END DISPLAY "Matrix file is empty!"
+            END-READ.
+            UNSTRING FUNCTION TRIM(MATFILE-REC) DELIMITED BY SPACE
+                INTO ROW1 COL1
+            END-UNSTRING.
+      * Dimensions have to be checked against the 5x5 table before
+      * the row-value loop below indexes MC1 with them
+            IF (ROW1 >= 1) AND (ROW1 <= MM-MAX-DIM) AND
+               (COL1 >= 1) AND (COL1 <= MM-MAX-DIM)
+                PERFORM READ-MAT1-ROW VARYING I FROM 1 BY 1
+                    UNTIL I > ROW1
+            END-IF.
+            CLOSE MATFILE.
+
+        VALIDATE-DIMENSIONS.
+      * Every dimension must fit within the 5x5 matrix tables
+            MOVE "Y" TO MM-DIM-OK.
+            IF (ROW1 < 1) OR (ROW1 > MM-MAX-DIM)
+                MOVE "N" TO MM-DIM-OK
+            END-IF.
+            IF (COL1 < 1) OR (COL1 > MM-MAX-DIM)
+                MOVE "N" TO MM-DIM-OK
+            END-IF.
+            IF (ROW2 < 1) OR (ROW2 > MM-MAX-DIM)
+                MOVE "N" TO MM-DIM-OK
+            END-IF.
+            IF (COL2 < 1) OR (COL2 > MM-MAX-DIM)
+                MOVE "N" TO MM-DIM-OK
+            END-IF.
+
+        READ-MATRICES-FROM-FILE.
+      * File layout: one header line "ROW1 COL1 ROW2 COL2", followed
+      * by ROW1 lines of COL1 space-separated values for matrix 1,
+      * then ROW2 lines of COL2 space-separated values for matrix 2
+            OPEN INPUT MATFILE.
+            READ MATFILE INTO MATFILE-REC
+                AT END DISPLAY "Matrix file is empty!"
+            END-READ.
+            UNSTRING FUNCTION TRIM(MATFILE-REC) DELIMITED BY SPACE
+                INTO ROW1 COL1 ROW2 COL2
+            END-UNSTRING.
+      * Dimensions have to be checked against the 5x5 tables before
+      * the row-value loops below index MC1/MC2 with them
+            PERFORM VALIDATE-DIMENSIONS.
+            IF MM-DIM-OK IS EQUAL TO "Y"
+                PERFORM READ-MAT1-ROW VARYING I FROM 1 BY 1
+                    UNTIL I > ROW1
+                PERFORM READ-MAT2-ROW VARYING I FROM 1 BY 1
+                    UNTIL I > ROW2
+            END-IF.
+            CLOSE MATFILE.
+
+        READ-MAT1-ROW.
+            READ MATFILE INTO MATFILE-REC
+                AT END DISPLAY "Matrix file ended early!"
+            END-READ.
+            UNSTRING FUNCTION TRIM(MATFILE-REC) DELIMITED BY SPACE
+                INTO MM-TOK(1) MM-TOK(2) MM-TOK(3) MM-TOK(4) MM-TOK(5)
+            END-UNSTRING.
+            PERFORM STORE-MAT1-ROW VARYING J FROM 1 BY 1
+                UNTIL J > COL1.
+
+        STORE-MAT1-ROW.
+            MOVE FUNCTION NUMVAL(MM-TOK(J)) TO MC1(I J).
+
+        READ-MAT2-ROW.
+            READ MATFILE INTO MATFILE-REC
+                AT END DISPLAY "Matrix file ended early!"
+            END-READ.
+            UNSTRING FUNCTION TRIM(MATFILE-REC) DELIMITED BY SPACE
+                INTO MM-TOK(1) MM-TOK(2) MM-TOK(3) MM-TOK(4) MM-TOK(5)
+            END-UNSTRING.
+            PERFORM STORE-MAT2-ROW VARYING J FROM 1 BY 1
+                UNTIL J > COL2.
+
+        STORE-MAT2-ROW.
+            MOVE FUNCTION NUMVAL(MM-TOK(J)) TO MC2(I J).
+
+        ACCEPT-VALUES-IF-MANUAL.
+      * Matrix values still need to be keyed in when GET-DIMENSIONS
+      * only collected dimensions rather than reading a file
+            DISPLAY " ".
+            DISPLAY " ".
+            IF MM-FILE-MODE IS NOT EQUAL TO "Y"
+                DISPLAY "Enter numbers for first matrix"
+                PERFORM ACCEPT-MAT1 VARYING I FROM 1 BY 1
+                    UNTIL I > ROW1
+                    AFTER J FROM 1 BY 1 UNTIL J > COL1
+
+                DISPLAY "Enter numbers for second matrix"
+                PERFORM ACCEPT-MAT2 VARYING I FROM 1 BY 1
+                    UNTIL I > ROW2
+                    AFTER J FROM 1 BY 1 UNTIL J > COL2
+            END-IF.
+
+        MATRIX-MULT.
+            PERFORM ACCEPT-VALUES-IF-MANUAL.
 
             PERFORM INIT-MAT3 VARYING I FROM 1 BY 1 UNTIL I > ROW1
                 AFTER J FROM 1 BY 1 UNTIL J > COL2
@@ -67,8 +339,25 @@
                 AFTER J FROM 1 BY 1 UNTIL J > COL2
                     AFTER K FROM 1 BY 1 UNTIL K > COL1.
 
-            
-            
+            PERFORM SHOW-AND-REPORT.
+
+        MATRIX-ADD.
+            PERFORM ACCEPT-VALUES-IF-MANUAL.
+
+            PERFORM ADD-MAT3 VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            PERFORM SHOW-AND-REPORT.
+
+        MATRIX-SUBTRACT.
+            PERFORM ACCEPT-VALUES-IF-MANUAL.
+
+            PERFORM SUBTRACT-MAT3 VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            PERFORM SHOW-AND-REPORT.
+
+        SHOW-AND-REPORT.
             DISPLAY " ".
             DISPLAY "First Matrix: ".
             DISPLAY " ".
@@ -90,28 +379,146 @@
             PERFORM PRINT-MAT3 VARYING I FROM 1 BY 1 UNTIL I > ROW1
                 AFTER J FROM 1 BY 1 UNTIL J > COL2.
             DISPLAY " ".
-        
+
+            DISPLAY "Write report to a file? (Y/N)".
+            ACCEPT MM-REPORT-MODE.
+            IF (MM-REPORT-MODE IS EQUAL TO "Y") OR
+               (MM-REPORT-MODE IS EQUAL TO "y")
+                MOVE "Y" TO MM-REPORT-MODE
+                DISPLAY "Report File Name"
+                ACCEPT MM-REPORT-NAME
+                PERFORM WRITE-REPORT-FILE
+            END-IF.
+            DISPLAY " ".
+
+        MATRIX-TRANSPOSE.
+            DISPLAY " ".
+            DISPLAY " ".
+            IF MM-FILE-MODE IS NOT EQUAL TO "Y"
+                DISPLAY "Enter numbers for the matrix"
+                PERFORM ACCEPT-MAT1 VARYING I FROM 1 BY 1
+                    UNTIL I > ROW1
+                    AFTER J FROM 1 BY 1 UNTIL J > COL1
+            END-IF.
+
+            PERFORM TRANSPOSE-MAT3 VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            DISPLAY " ".
+            DISPLAY "Original Matrix: ".
+            DISPLAY " ".
+
+            PERFORM PRINT-MAT1 VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            DISPLAY " ".
+            DISPLAY "Transposed Matrix:".
+            DISPLAY " ".
+
+            PERFORM PRINT-MAT3 VARYING I FROM 1 BY 1 UNTIL I > COL1
+                AFTER J FROM 1 BY 1 UNTIL J > ROW1.
+            DISPLAY " ".
+
+            DISPLAY "Write report to a file? (Y/N)".
+            ACCEPT MM-REPORT-MODE.
+            IF (MM-REPORT-MODE IS EQUAL TO "Y") OR
+               (MM-REPORT-MODE IS EQUAL TO "y")
+                MOVE "Y" TO MM-REPORT-MODE
+                DISPLAY "Report File Name"
+                ACCEPT MM-REPORT-NAME
+                PERFORM WRITE-TRANSPOSE-REPORT
+            END-IF.
+            DISPLAY " ".
+
         ACCEPT-MAT1.
             ACCEPT MC1(I J).
-        
+
         ACCEPT-MAT2.
             ACCEPT MC2(I J).
 
         INIT-MAT3.
             COMPUTE MC3(I J) = 0.
 
+        ADD-MAT3.
+            COMPUTE MC3(I J) = MC1(I J) + MC2(I J).
+
+        SUBTRACT-MAT3.
+            COMPUTE MC3(I J) = MC1(I J) - MC2(I J).
+
+        TRANSPOSE-MAT3.
+            MOVE MC1(I J) TO MC3(J I).
+
         CALC-MAT3.
             COMPUTE MC3(I J)  =  MC3(I J) + MC1(I K)  *  MC2(K J).
         
         PRINT-MAT1.
-            DISPLAY MC3(I J).
-        
+            MOVE MC1(I J) TO MM-REPORT-NUM.
+            DISPLAY FUNCTION TRIM(MM-REPORT-NUM).
+
         PRINT-MAT2.
-            DISPLAY MC1(I J).
-        
+            MOVE MC2(I J) TO MM-REPORT-NUM.
+            DISPLAY FUNCTION TRIM(MM-REPORT-NUM).
+
         PRINT-MAT3.
-            DISPLAY MC2(I J).
-        
-        
+            MOVE MC3(I J) TO MM-REPORT-NUM.
+            DISPLAY FUNCTION TRIM(MM-REPORT-NUM).
+
+        WRITE-REPORT-FILE.
+            OPEN OUTPUT REPORTFILE.
+            MOVE SPACES TO REPORT-REC.
+            STRING "First Matrix:" DELIMITED BY SIZE INTO REPORT-REC.
+            WRITE REPORT-REC.
+            PERFORM WRITE-MAT1-ROW VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            MOVE SPACES TO REPORT-REC.
+            STRING "Second Matrix:" DELIMITED BY SIZE INTO REPORT-REC.
+            WRITE REPORT-REC.
+            PERFORM WRITE-MAT2-ROW VARYING I FROM 1 BY 1 UNTIL I > ROW2
+                AFTER J FROM 1 BY 1 UNTIL J > COL2.
+
+            MOVE SPACES TO REPORT-REC.
+            STRING "Result:" DELIMITED BY SIZE INTO REPORT-REC.
+            WRITE REPORT-REC.
+            PERFORM WRITE-MAT3-ROW VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL2.
+            CLOSE REPORTFILE.
+
+        WRITE-MAT1-ROW.
+            MOVE MC1(I J) TO MM-REPORT-NUM.
+            MOVE SPACES TO REPORT-REC.
+            STRING FUNCTION TRIM(MM-REPORT-NUM) DELIMITED BY SIZE
+                INTO REPORT-REC.
+            WRITE REPORT-REC.
+
+        WRITE-MAT2-ROW.
+            MOVE MC2(I J) TO MM-REPORT-NUM.
+            MOVE SPACES TO REPORT-REC.
+            STRING FUNCTION TRIM(MM-REPORT-NUM) DELIMITED BY SIZE
+                INTO REPORT-REC.
+            WRITE REPORT-REC.
+
+        WRITE-MAT3-ROW.
+            MOVE MC3(I J) TO MM-REPORT-NUM.
+            MOVE SPACES TO REPORT-REC.
+            STRING FUNCTION TRIM(MM-REPORT-NUM) DELIMITED BY SIZE
+                INTO REPORT-REC.
+            WRITE REPORT-REC.
+
+        WRITE-TRANSPOSE-REPORT.
+            OPEN OUTPUT REPORTFILE.
+            MOVE SPACES TO REPORT-REC.
+            STRING "Original Matrix:" DELIMITED BY SIZE
+                INTO REPORT-REC.
+            WRITE REPORT-REC.
+            PERFORM WRITE-MAT1-ROW VARYING I FROM 1 BY 1 UNTIL I > ROW1
+                AFTER J FROM 1 BY 1 UNTIL J > COL1.
+
+            MOVE SPACES TO REPORT-REC.
+            STRING "Transposed Matrix:" DELIMITED BY SIZE
+                INTO REPORT-REC.
+            WRITE REPORT-REC.
+            PERFORM WRITE-MAT3-ROW VARYING I FROM 1 BY 1 UNTIL I > COL1
+                AFTER J FROM 1 BY 1 UNTIL J > ROW1.
+            CLOSE REPORTFILE.
 
-            
\ No newline at end of file
