@@ -7,9 +7,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILENAME ASSIGN TO FSTRING
+           SELECT FILENAME ASSIGN TO DYNAMIC FSTRING
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT HISTORYFILE ASSIGN TO DYNAMIC HSTRING
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIST-STATUS.
+
+           SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RUNLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILENAME.
@@ -19,6 +27,12 @@
            05 Points_Earned PIC 9(14).
            05 Points_Possible PIC 9(14).
 
+       FD HISTORYFILE.
+       01 HISTORYFILE-REC PIC X(50).
+
+       FD RUNLOGFILE.
+       01 RUNLOGFILE-REC PIC X(120).
+
        WORKING-STORAGE SECTION.
       * Initialize variables to process file with
        01 CURRENT_POINTS PIC 9(14).
@@ -34,22 +48,69 @@
        01 TNUM PIC Z(14)9.
        01 TNUM2 PIC Z(14)9.
        01 TNUM3 PIC Z(14)9.
+       01 TNUM4 PIC -(14)9.
+
+      * What-if calculator: how many points are needed on the
+      * remaining (ungraded) assignments to reach a target grade
+       01 WHATIF_MODE PIC A(1).
+       01 TARGET_GRADE PIC 9(3).
+       01 NEEDED_POINTS PIC S9(14)V9(2).
+       01 NEEDED_PERCENT PIC S9(5)V9(2).
 
        01 FSTRING PIC A(20).
-       01 TSTRING PIC A(20) VALUE ' '. 
+       01 TSTRING PIC A(20) VALUE ' '.
        01 ESTRING PIC A(20) VALUE ' '.
       * Create filearray to store values in
+       01 MAX_ROWS PIC 9(4) VALUE 100.
+      * Field order here has to match FILENAME-FILE's layout
+      * (Category, Asg_Name, Points_Earned, Points_Possible) since
+      * READ FILENAME INTO TableRow is a byte-for-byte group MOVE
        01 FARRAY.
-           05 tableRow OCCURS 10 TIMES. 
-              10 asgName PIC X(20).
+           05 tableRow OCCURS 100 TIMES.
               10 cat PIC X(20).
-              10 pP PIC 9(14).
+              10 asgName PIC X(20).
               10 pE PIC 9(14).
-       01 EOF PIC A(1). 
+              10 pP PIC 9(14).
+              10 rowValid PIC X(1) VALUE 'Y'.
+       01 EOF PIC A(1).
 
        01 Counter PIC 9(10).
        01 Counter2 PIC 9(10).
 
+      * Weighted-category mode: each distinct Category can carry an
+      * explicit weight (e.g. "Homework is 20% no matter how many
+      * points it totals") instead of every row just summing into the
+      * overall raw point totals
+       01 WEIGHT_MODE PIC A(1).
+       01 CAT_FOUND PIC 9(1).
+       01 WEIGHT_TOTAL PIC 9(3).
+       01 WEIGHTED_GRADE PIC 9(5)V9(2).
+       01 CAT_COUNT PIC 9(3).
+       01 CAT_MAX PIC 9(3) VALUE 20.
+       01 CAT-TABLE.
+           05 CAT-ROW OCCURS 20 TIMES.
+              10 CAT-NAME PIC X(20).
+              10 CAT-WEIGHT PIC 9(3).
+              10 CAT-EARNED PIC 9(14).
+              10 CAT-POSSIBLE PIC 9(14).
+
+      * Grade-history mode: append each run's grade to a running log so
+      * trends across the term can be reviewed later
+       01 HSTRING PIC A(20) VALUE ' '.
+       01 HIST-STATUS PIC XX.
+       01 RUN-DATE PIC 9(6).
+       01 HIST-GRADE PIC -(14)9.
+       01 HIST-LINE PIC X(50) VALUE ' '.
+
+      * Shared run log: every program in the suite appends one line
+      * per run to the same RUNLOG.TXT so activity across all four can
+      * be reviewed together
+       01 RUNLOG-STATUS PIC XX.
+       01 RUNLOG-DATE PIC 9(8).
+       01 RUNLOG-TIME PIC 9(8).
+       01 RUNLOG-SUMMARY PIC X(30) VALUE ' '.
+       01 RUNLOG-LINE PIC X(120) VALUE ' '.
+
        PROCEDURE DIVISION.
       * Fills array with some data
            SET Counter TO 1.
@@ -60,28 +121,53 @@
 
            READ FILENAME NEXT RECORD INTO TOTAL_POINTS 
 
-           PERFORM UNTIL EOF='Y'
+           PERFORM UNTIL (EOF = 'Y') OR (Counter > MAX_ROWS)
                 READ FILENAME INTO TableRow(Counter)
                    AT END MOVE 'Y' TO EOF
                 END-READ
                 ADD 1 TO Counter
-                
+
            END-PERFORM.
+           IF EOF NOT = 'Y'
+              DISPLAY "Grade file has too many rows, stopped at "
+                 MAX_ROWS
+           END-IF.
            CLOSE FILENAME.
 
+      * Flag rows that came in with a zero Points_Possible (a category
+      * we haven't graded anything in yet) so the weight computation
+      * below can skip them instead of dividing by zero and abending
+           SET Counter TO 1.
+           PERFORM UNTIL Counter > MAX_ROWS
+              IF pP(Counter) = 0
+                 MOVE 'N' TO rowValid(Counter)
+                 IF cat(Counter) IS NOT EQUAL " "
+                    DISPLAY "Skipping " asgName(Counter)
+                       ": Points_Possible is zero"
+                 END-IF
+              ELSE
+                 MOVE 'Y' TO rowValid(Counter)
+              END-IF
+              ADD 1 TO Counter
+           END-PERFORM.
+
       * Here's some boring math for you, calculating point values
-           
+
            SET Counter TO 1.
            SET CURRENT_POINTS TO 0.
-           PERFORM UNTIL Counter=10
-              ADD FUNCTION NUMVAL(pE(Counter)) TO CURRENT_POINTS
+           PERFORM UNTIL Counter > MAX_ROWS
+              IF rowValid(Counter) = 'Y'
+                 ADD FUNCTION NUMVAL(pE(Counter)) TO CURRENT_POINTS
+              END-IF
               ADD 1 TO Counter
            END-PERFORM.
 
            SET Counter TO 1.
            SET POINTS_A TO 0.
-           PERFORM UNTIL Counter=10
-              ADD FUNCTION NUMVAL(pP(Counter))TO POINTS_A
+           PERFORM UNTIL Counter > MAX_ROWS
+              IF rowValid(Counter) = 'Y'
+                 ADD FUNCTION NUMVAL(pP(Counter))TO POINTS_A
+              END-IF
               ADD 1 TO Counter
            END-PERFORM.
 
@@ -89,24 +175,49 @@
            COMPUTE POINTS_R = TOTAL_POINTS - POINTS_A
 
            SET CURRENT_GRADE TO 0.
-           COMPUTE CURRENT_GRADE = CURRENT_GRADE * 100 / POINTS_A
+           IF POINTS_A > 0
+              COMPUTE CURRENT_GRADE = CURRENT_POINTS * 100 / POINTS_A
+           END-IF.
 
            SET MAX_GRADE TO 0.
-           COMPUTE MAX_GRADE = (POINTS_R + CURRENT_POINTS)*100
-           COMPUTE MAX_GRADE = MAX_GRADE / TOTAL_POINTS  
+           IF TOTAL_POINTS > 0
+              COMPUTE MAX_GRADE = (POINTS_R + CURRENT_POINTS)*100
+              COMPUTE MAX_GRADE = MAX_GRADE / TOTAL_POINTS
+           END-IF.
 
            SET MIN_GRADE TO 0.
-           COMPUTE MIN_GRADE = ((CURRENT_POINTS * 100) / TOTAL_POINTS)
+           IF TOTAL_POINTS > 0
+              COMPUTE MIN_GRADE =
+                 ((CURRENT_POINTS * 100) / TOTAL_POINTS)
+           END-IF.
+
+      * Weighted-category mode overrides the raw-point Current Grade
+      * with a grade built from each category's explicit weight; the
+      * overall course-total-based MAX_GRADE/MIN_GRADE projections are
+      * left as-is since this file has no per-category breakdown of
+      * points still ungraded to project forward
+           DISPLAY "Use Category Weights? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WEIGHT_MODE.
+           IF WEIGHT_MODE = "Y" OR WEIGHT_MODE = "y" THEN
+              MOVE "Y" TO WEIGHT_MODE
+              PERFORM BUILD-CATEGORY-TABLE
+              PERFORM COLLECT-CATEGORY-WEIGHTS
+              PERFORM COMPUTE-WEIGHTED-GRADE
+              MOVE WEIGHTED_GRADE TO CURRENT_GRADE
+           ELSE
+              MOVE "N" TO WEIGHT_MODE
+           END-IF.
 
-      * Output is formatted and printed, with some error 
+      * Output is formatted and printed, with some error
       * (problems lining things up)
            DISPLAY " "
            SET Counter to 1.
-           PERFORM UNTIL Counter = 10
-           IF cat(Counter) IS NOT EQUAL " " THEN
+           PERFORM UNTIL Counter > MAX_ROWS
+           IF cat(Counter) IS NOT EQUAL " " AND rowValid(Counter) = 'Y'
+           THEN
               COMPUTE CWEIGHT = FUNCTION NUMVAL(pE(Counter))* 100
               COMPUTE CWEIGHT = CWEIGHT / FUNCTION NUMVAL(pP(Counter))
-              MOVE CWEIGHT to TNUM 
+              MOVE CWEIGHT to TNUM
               DISPLAY cat(Counter) FUNCTION TRIM(TNUM) "%" 
               DISPLAY "================================="
 
@@ -133,4 +244,177 @@
            MOVE MAX_GRADE TO TNUM
            DISPLAY "Maximum Final Grade: " FUNCTION TRIM(TNUM)"%"
 
+           DISPLAY " ".
+           DISPLAY "What-If Mode? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WHATIF_MODE.
+           IF WHATIF_MODE = "Y" OR WHATIF_MODE = "y" THEN
+      * What-If projects from the raw-point TOTAL_POINTS/CURRENT_POINTS
+      * basis, not the category-weighted grade -- this file has no
+      * per-category breakdown of points still ungraded to project a
+      * weighted target from, the same limitation already noted above
+      * for MAX_GRADE/MIN_GRADE, so it is blocked in weighted mode
+      * rather than silently answering against the wrong grade basis
+              IF WEIGHT_MODE = "Y"
+                 DISPLAY "What-If Mode is not supported together with "
+                    "Category Weights."
+              ELSE
+                 PERFORM WHAT-IF-SECTION
+              END-IF
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "History Filename (blank to skip): "
+              WITH NO ADVANCING.
+           ACCEPT HSTRING.
+           IF HSTRING NOT = SPACES
+              PERFORM APPEND-GRADE-HISTORY
+           END-IF.
+
+           PERFORM APPEND-RUN-LOG.
+
            STOP RUN.
+
+       WHAT-IF-SECTION.
+      * Work backward from the points still ungraded (POINTS_R) to
+      * find the score needed on them to reach a target final grade
+           DISPLAY "Target Grade (whole percent): " WITH NO ADVANCING.
+           ACCEPT TARGET_GRADE.
+
+           IF TOTAL_POINTS = 0 THEN
+              DISPLAY "Cannot compute what-if: total points is zero."
+           ELSE
+              COMPUTE NEEDED_POINTS =
+                 (TARGET_GRADE * TOTAL_POINTS / 100) - CURRENT_POINTS
+              IF POINTS_R = 0 THEN
+                 DISPLAY "No ungraded points remain to affect the "
+                    "final grade."
+              ELSE
+                 COMPUTE NEEDED_PERCENT =
+                    (NEEDED_POINTS * 100) / POINTS_R
+                 MOVE NEEDED_POINTS TO TNUM4
+                 DISPLAY "Points needed on remaining assignments: "
+                    FUNCTION TRIM(TNUM4)
+                 MOVE NEEDED_PERCENT TO TNUM4
+                 MOVE POINTS_R TO TNUM2
+                 DISPLAY "That is " FUNCTION TRIM(TNUM4)
+                    "% of the " FUNCTION TRIM(TNUM2)
+                    " points still ungraded"
+              END-IF
+           END-IF.
+
+       BUILD-CATEGORY-TABLE.
+      * Collapse every valid row into one entry per distinct Category,
+      * accumulating earned/possible points across all its rows
+           SET CAT_COUNT TO 0.
+           SET Counter TO 1.
+           PERFORM UNTIL Counter > MAX_ROWS
+              IF rowValid(Counter) = 'Y' AND cat(Counter) NOT = SPACES
+                 PERFORM FIND-OR-ADD-CATEGORY
+              END-IF
+              ADD 1 TO Counter
+           END-PERFORM.
+
+       FIND-OR-ADD-CATEGORY.
+           SET CAT_FOUND TO 0.
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CAT_COUNT
+              IF CAT-NAME(Counter2) = cat(Counter)
+                 ADD FUNCTION NUMVAL(pE(Counter))
+                    TO CAT-EARNED(Counter2)
+                 ADD FUNCTION NUMVAL(pP(Counter))
+                    TO CAT-POSSIBLE(Counter2)
+                 SET CAT_FOUND TO 1
+              END-IF
+              ADD 1 TO Counter2
+           END-PERFORM.
+           IF CAT_FOUND = 0
+              IF CAT_COUNT >= CAT_MAX
+                 DISPLAY "Category table capacity exceeded, "
+                    "skipping category: " FUNCTION TRIM(cat(Counter))
+              ELSE
+                 ADD 1 TO CAT_COUNT
+                 MOVE cat(Counter) TO CAT-NAME(CAT_COUNT)
+                 MOVE FUNCTION NUMVAL(pE(Counter))
+                    TO CAT-EARNED(CAT_COUNT)
+                 MOVE FUNCTION NUMVAL(pP(Counter))
+                    TO CAT-POSSIBLE(CAT_COUNT)
+              END-IF
+           END-IF.
+
+       COLLECT-CATEGORY-WEIGHTS.
+           SET WEIGHT_TOTAL TO 0.
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CAT_COUNT
+              DISPLAY "Weight for category "
+                 FUNCTION TRIM(CAT-NAME(Counter2)) " (%): "
+                 WITH NO ADVANCING
+              ACCEPT CAT-WEIGHT(Counter2)
+              ADD CAT-WEIGHT(Counter2) TO WEIGHT_TOTAL
+              ADD 1 TO Counter2
+           END-PERFORM.
+           IF WEIGHT_TOTAL NOT = 100
+              MOVE WEIGHT_TOTAL TO TNUM
+              DISPLAY "Warning: category weights total "
+                 FUNCTION TRIM(TNUM) "%, not 100%"
+           END-IF.
+
+       COMPUTE-WEIGHTED-GRADE.
+           SET WEIGHTED_GRADE TO 0.
+           SET Counter2 TO 1.
+           PERFORM UNTIL Counter2 > CAT_COUNT
+              IF CAT-POSSIBLE(Counter2) > 0
+                 COMPUTE WEIGHTED_GRADE = WEIGHTED_GRADE +
+                    ((CAT-EARNED(Counter2) * 100 /
+                       CAT-POSSIBLE(Counter2)) * CAT-WEIGHT(Counter2)
+                          / 100)
+              END-IF
+              ADD 1 TO Counter2
+           END-PERFORM.
+
+       APPEND-GRADE-HISTORY.
+      * Append the current grade to a running log file, keyed by the
+      * run date, creating the file on its very first use
+           ACCEPT RUN-DATE FROM DATE.
+           OPEN EXTEND HISTORYFILE.
+           IF HIST-STATUS = "35"
+              OPEN OUTPUT HISTORYFILE
+           END-IF.
+           MOVE CURRENT_GRADE TO HIST-GRADE.
+           MOVE SPACES TO HIST-LINE.
+           STRING RUN-DATE DELIMITED BY SIZE
+              "  Current Grade: " DELIMITED BY SIZE
+              HIST-GRADE DELIMITED BY SIZE
+              "%" DELIMITED BY SIZE
+              INTO HIST-LINE.
+           MOVE HIST-LINE TO HISTORYFILE-REC.
+           WRITE HISTORYFILE-REC.
+           CLOSE HISTORYFILE.
+
+       APPEND-RUN-LOG.
+      * Append one line recording this run to the shared log file,
+      * creating it on its very first use
+           ACCEPT RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOGFILE.
+           IF RUNLOG-STATUS = "35"
+              OPEN OUTPUT RUNLOGFILE
+           END-IF.
+           MOVE SPACES TO RUNLOG-LINE.
+           MOVE CURRENT_GRADE TO TNUM.
+           STRING "Current Grade " DELIMITED BY SIZE
+              FUNCTION TRIM(TNUM) DELIMITED BY SIZE
+              "%" DELIMITED BY SIZE
+              INTO RUNLOG-SUMMARY.
+           STRING "GRADEREPORT" DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              RUNLOG-DATE DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              RUNLOG-TIME DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              FUNCTION TRIM(FSTRING) DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              FUNCTION TRIM(RUNLOG-SUMMARY) DELIMITED BY SIZE
+              INTO RUNLOG-LINE.
+           MOVE RUNLOG-LINE TO RUNLOGFILE-REC.
+           WRITE RUNLOGFILE-REC.
+           CLOSE RUNLOGFILE.
