@@ -2,7 +2,30 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. QUICKSORT.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT NUMFILE ASSIGN TO DYNAMIC WS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OUTFILE ASSIGN TO DYNAMIC WS-OUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RUNLOGFILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD NUMFILE.
+           01  NUMFILE-REC  PIC X(80).
+
+           FD OUTFILE.
+           01  OUTFILE-REC  PIC X(80).
+
+           FD RUNLOGFILE.
+           01  RUNLOGFILE-REC  PIC X(120).
+
        WORKING-STORAGE SECTION.
        01 WS-LOWINDEX       PIC 9(3).
        01 WS-HIGHINDEX      PIC 9(3).
@@ -12,32 +35,122 @@
        01 WS-PIVOT          PIC 9(3).
        01 WS-I              PIC 9(3).
        01 WS-J              PIC 9(3).
-       01 WS-TEMP           PIC 9(3).
+       01 WS-TEMP           PIC S9(6).
        01 WS-LEFTPOINTERP   PIC 9(3).
        01 WS-LOWINDEXP      PIC 9(3).
        01 WS-LEFTPOINTERM   PIC 9(3).
+
+      * Table size is bound by the OCCURS below; reads from a file
+      * stop with a message rather than overflow past WS-MAX-ROWS
+       01 WS-MAX-ROWS       PIC 9(3) VALUE 500.
+       01 WS-N              PIC 9(3) VALUE 0.
+
        01 WS-STACK.
-           05 WS-B PIC 9(3) VALUE 0 OCCURS 10 TIMES.
+           05 WS-B PIC 9(3) VALUE 0 OCCURS 500 TIMES.
        01 WS-ARRAY.
-           05 WS-A PIC 9(3) VALUE 0 OCCURS 10 TIMES.
+           05 WS-A PIC S9(6) VALUE 0 OCCURS 500 TIMES.
+
+      * File-input mode
+       01 WS-FILE-MODE      PIC A(1) VALUE 'N'.
+       01 WS-FILE-NAME      PIC X(50) VALUE SPACES.
+       01 WS-EOF            PIC A(1) VALUE 'N'.
+
+      * Descending-order and output-file options
+       01 WS-ORDER-MODE     PIC A(1) VALUE 'N'.
+       01 WS-OUT-MODE       PIC A(1) VALUE 'N'.
+       01 WS-OUT-FILE-NAME  PIC X(50).
+       01 WS-DISPLAY-NUM    PIC -(6)9.
+
+      * Shared run log: every program in the suite appends one line
+      * per run to the same RUNLOG.TXT so activity across all four can
+      * be reviewed together
+       01 WS-RUNLOG-STATUS  PIC XX.
+       01 WS-RUNLOG-DATE    PIC 9(8).
+       01 WS-RUNLOG-TIME    PIC 9(8).
+       01 WS-RUNLOG-SUMMARY PIC X(30) VALUE ' '.
+       01 WS-RUNLOG-LINE    PIC X(120) VALUE ' '.
 
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter 10 Numbers:".
-           PERFORM READ-N VARYING WS-I FROM 1 BY 1 UNTIL WS-I GREATER 10
-      -    .
-           SET WS-LOWINDEX TO 1.
-           SET WS-HIGHINDEX TO 10.
-           SET WS-B(1) TO WS-LOWINDEX.
-           SET WS-B(2) TO WS-HIGHINDEX.
-           SET WS-STKPOINTER TO 2.
-           PERFORM F-SORT UNTIL WS-STKPOINTER EQUAL 0.
-           DISPLAY "Sorted table: ".
-           PERFORM PRIN-R VARYING WS-I FROM 1 BY 1 UNTIL WS-I GREATER 10
-      -    .
-           
+           PERFORM GET-NUMBERS.
+           IF WS-N GREATER 0
+               SET WS-LOWINDEX TO 1
+               SET WS-HIGHINDEX TO WS-N
+               SET WS-B(1) TO WS-LOWINDEX
+               SET WS-B(2) TO WS-HIGHINDEX
+               SET WS-STKPOINTER TO 2
+               PERFORM F-SORT UNTIL WS-STKPOINTER EQUAL 0
+               DISPLAY " "
+               DISPLAY "Sort in descending order? (Y/N)"
+               ACCEPT WS-ORDER-MODE
+               IF (WS-ORDER-MODE IS EQUAL TO "Y") OR
+                  (WS-ORDER-MODE IS EQUAL TO "y")
+                   PERFORM REVERSE-ARRAY
+               END-IF
+               DISPLAY "Sorted table: "
+               PERFORM PRIN-R VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I GREATER WS-N
+               DISPLAY " "
+               DISPLAY "Write sorted output to a file? (Y/N)"
+               ACCEPT WS-OUT-MODE
+               IF (WS-OUT-MODE IS EQUAL TO "Y") OR
+                  (WS-OUT-MODE IS EQUAL TO "y")
+                   DISPLAY "Output File Name"
+                   ACCEPT WS-OUT-FILE-NAME
+                   PERFORM WRITE-OUT-FILE
+               END-IF
+           END-IF.
+           PERFORM APPEND-RUN-LOG.
        STOP RUN.
 
+       GET-NUMBERS.
+      * Gathers the list to sort, either from a file or by prompting
+      * for a count followed by that many ACCEPTs
+           DISPLAY "Read numbers from a file? (Y/N)".
+           ACCEPT WS-FILE-MODE.
+           IF (WS-FILE-MODE IS EQUAL TO "Y") OR
+              (WS-FILE-MODE IS EQUAL TO "y")
+               MOVE "Y" TO WS-FILE-MODE
+               DISPLAY "Number File Name"
+               ACCEPT WS-FILE-NAME
+               PERFORM READ-NUMBERS-FROM-FILE
+           ELSE
+               MOVE "N" TO WS-FILE-MODE
+               DISPLAY "How many numbers?"
+               ACCEPT WS-N
+               IF WS-N GREATER WS-MAX-ROWS
+                   DISPLAY "Too many numbers, maximum is 500!"
+                   MOVE 0 TO WS-N
+               ELSE
+                   DISPLAY "Enter " WS-N " Numbers:"
+                   PERFORM READ-N VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I GREATER WS-N
+               END-IF
+           END-IF.
+
+       READ-NUMBERS-FROM-FILE.
+      * File layout: one number per line; stops at end of file or
+      * once WS-MAX-ROWS entries have been read, whichever is first
+           OPEN INPUT NUMFILE.
+           MOVE "N" TO WS-EOF.
+           PERFORM READ-NUMFILE-ROW
+               UNTIL (WS-EOF = "Y") OR (WS-N = WS-MAX-ROWS).
+           CLOSE NUMFILE.
+           IF WS-EOF NOT = "Y"
+               DISPLAY "Number file has too many rows, stopped at "
+                   WS-MAX-ROWS
+           END-IF.
+
+       READ-NUMFILE-ROW.
+           READ NUMFILE INTO NUMFILE-REC
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF NOT = "Y"
+               ADD 1 TO WS-N
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(NUMFILE-REC))
+                   TO WS-A(WS-N)
+           END-IF.
+
        READ-N.
            ACCEPT WS-A(WS-I).
 
@@ -93,5 +206,59 @@
            SET WS-LEFTPOINTERM DOWN BY 1.
            SET WS-B(WS-STKPOINTER) TO WS-LEFTPOINTERM.
 
+       REVERSE-ARRAY.
+      * Swaps the ascending-sorted table end-for-end in place
+           SET WS-I TO 1.
+           SET WS-J TO WS-N.
+           PERFORM SWAP-ENDS UNTIL WS-I >= WS-J.
+
+       SWAP-ENDS.
+           SET WS-TEMP TO WS-A(WS-I).
+           SET WS-A(WS-I) TO WS-A(WS-J).
+           SET WS-A(WS-J) TO WS-TEMP.
+           ADD 1 TO WS-I.
+           SET WS-J DOWN BY 1.
+
        PRIN-R.
-           DISPLAY WS-A(WS-I).
+           MOVE WS-A(WS-I) TO WS-DISPLAY-NUM.
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-NUM).
+
+       WRITE-OUT-FILE.
+           OPEN OUTPUT OUTFILE.
+           PERFORM WRITE-OUT-ROW VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I GREATER WS-N.
+           CLOSE OUTFILE.
+
+       WRITE-OUT-ROW.
+           MOVE WS-A(WS-I) TO WS-DISPLAY-NUM.
+           MOVE SPACES TO OUTFILE-REC.
+           STRING FUNCTION TRIM(WS-DISPLAY-NUM) DELIMITED BY SIZE
+               INTO OUTFILE-REC.
+           WRITE OUTFILE-REC.
+
+       APPEND-RUN-LOG.
+      * Append one line recording this run to the shared log file,
+      * creating it on its very first use
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           OPEN EXTEND RUNLOGFILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUNLOGFILE
+           END-IF.
+           MOVE SPACES TO WS-RUNLOG-LINE.
+           STRING WS-N DELIMITED BY SIZE
+               " rows sorted" DELIMITED BY SIZE
+               INTO WS-RUNLOG-SUMMARY.
+           STRING "QUICKSORT" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUNLOG-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUNLOG-TIME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FILE-NAME) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RUNLOG-SUMMARY) DELIMITED BY SIZE
+               INTO WS-RUNLOG-LINE.
+           MOVE WS-RUNLOG-LINE TO RUNLOGFILE-REC.
+           WRITE RUNLOGFILE-REC.
+           CLOSE RUNLOGFILE.
